@@ -0,0 +1,24 @@
+      *----------------------------------------------------
+      * INVREC - shared inventory master record layout
+      *
+      * One physical record on INVFILE: part number, quantity
+      * on hand, a reorder point purchasing watches qty on
+      * hand against, and a unit price with two implied
+      * decimal places (operators key the price with no
+      * decimal point - PIC ...V99 assumes it between the
+      * dollars and cents).
+      *
+      * COPY this into an FD wherever INVFILE is read or
+      * written so every program agrees on the layout instead
+      * of hand-counting digit offsets into a flat number.
+      * Use COPY ... REPLACING to rename the 01-level and its
+      * fields to whatever prefix a program's own field names
+      * use (see INVRPT1's -rpt and LOWSTK1's -exc fields) -
+      * MAINT1 keeps a single INVFILE record open at a time and
+      * copies this in unchanged.
+      *----------------------------------------------------
+       01  inventory-record-out.
+           05  part-number-out      pic 9(7).
+           05  qty-on-hand-out      pic 9(4).
+           05  reorder-point-out    pic 9(4).
+           05  unit-price-out       pic 9(4)v99.
