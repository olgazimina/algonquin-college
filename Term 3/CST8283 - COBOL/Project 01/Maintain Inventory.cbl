@@ -0,0 +1,467 @@
+       program-id. maint1 as "CST8283 MAINT1".
+       author. Olga Zimina - CST8283
+
+      *----------------------------------------------------
+      * Companion program to PROJECT1.  PROJECT1 only ever
+      * appends new rows to the inventory file, so this
+      * program looks up one part by its part number and
+      * lets the operator review, change, delete or rekey it.
+      *
+      * INVFILE is indexed by part number (see INVREC and
+      * PROJECT1's SELECT), so this is a direct keyed
+      * READ/REWRITE/DELETE against the one record involved
+      * rather than a pass over the whole file.
+      *----------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select INVENTORY-FILE
+               assign to "INVFILE"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is part-number-out
+               file status is inventory-file-status.
+
+       data division.
+       file section.
+       fd INVENTORY-FILE.
+      *----------------------------------------------------
+      * Shared layout - INVFILE is maintained record-by-
+      * record here, so no renaming is needed
+      *----------------------------------------------------
+           copy INVREC.
+
+       working-storage section.
+      *----------------------------------------------------
+      * Key and action keyed in by the operator.  Rekey lets
+      * the operator correct a part number that was
+      * fat-fingered on the way in - PROJECT1 has no way to
+      * fix the key field of a record once it is written, so
+      * this is the only place that can happen.
+      *----------------------------------------------------
+       01  maintenance-request.
+           05  part-number-key     pic 9(7).
+           05  maintenance-action  pic x(1).
+               88  action-is-change        value "C".
+               88  action-is-delete        value "D".
+               88  action-is-rekey         value "R".
+           05  action-valid-switch  pic x(1)  value "N".
+               88  action-is-valid          value "Y".
+
+      *----------------------------------------------------
+      * Replacement values, only used when changing a record.
+      * The price is keyed as a plain integer with the decimal
+      * point implied (1250 = $12.50) and then divided down
+      * into new-unit-price-in - accepting straight into a
+      * V99 field would store 1250 as 1250.00, not 12.50.
+      *----------------------------------------------------
+       01  replacement-values.
+           05  new-qty-on-hand-in    pic 9(4).
+           05  new-reorder-point-in  pic 9(4).
+           05  new-unit-price-work   pic 9(6).
+           05  new-unit-price-in     pic 9(4)v99.
+
+      *----------------------------------------------------
+      * New part number keyed in for a rekey action
+      *----------------------------------------------------
+       01  rekey-fields.
+           05  new-part-number-in           pic 9(7).
+
+      *----------------------------------------------------
+      * Copy of the record as it was read, taken before any
+      * rekey duplicate-key probe can overwrite the shared
+      * record area.  415-rekey-record builds its WRITE from
+      * this copy, never from whatever a probing READ left
+      * behind, and it is also what a failed rekey restores
+      * under the old key
+      *----------------------------------------------------
+       01  original-record-copy.
+           05  original-part-number    pic 9(7).
+           05  original-qty-on-hand    pic 9(4).
+           05  original-reorder-point  pic 9(4).
+           05  original-unit-price     pic 9(4)v99.
+
+      *----------------------------------------------------
+      * Edited picture the found record's price is moved into
+      * before it is displayed, so the operator sees a dollar
+      * amount instead of a bare digit string
+      *----------------------------------------------------
+       01  found-unit-price-display    pic zzz9.99.
+
+      *----------------------------------------------------
+      * Switches showing whether the value just keyed in for
+      * each replacement field has passed validation yet -
+      * the field is re-prompted until it has, the same
+      * discipline PROJECT1 uses on the way in
+      *----------------------------------------------------
+       01  replacement-validity-switches.
+           05  new-qty-valid-switch           pic x(1)  value "N".
+               88  new-qty-is-valid                   value "Y".
+           05  new-reorder-point-valid-switch  pic x(1)  value "N".
+               88  new-reorder-point-is-valid         value "Y".
+           05  new-unit-price-valid-switch     pic x(1)  value "N".
+               88  new-unit-price-is-valid             value "Y".
+           05  new-part-number-valid-switch    pic x(1)  value "N".
+               88  new-part-number-is-valid            value "Y".
+
+      *----------------------------------------------------
+      * Switches
+      *----------------------------------------------------
+       01  run-switches.
+           05  record-found-switch pic x(1)  value "N".
+               88  record-was-found         value "Y".
+           05  file-opened-switch  pic x(1)  value "N".
+               88  inventory-file-is-open        value "Y".
+
+      *----------------------------------------------------
+      * INVFILE's own open-time file status - checked right
+      * after the OPEN instead of letting a missing file
+      * (first use of the system, an unseeded test dataset)
+      * abend the program, the same pattern PROJECT1's own
+      * 301-open-files uses
+      *----------------------------------------------------
+       01  inventory-file-fields.
+           05  inventory-file-status  pic x(2).
+
+      *----------------------------------------------------
+      * Counters and messages shown to the operator
+      *----------------------------------------------------
+       01  maintenance-totals.
+           05  changed-counter     pic 9(2)  value zero.
+           05  deleted-counter     pic 9(2)  value zero.
+
+       01  maintenance-messages.
+           05  key-prompt          pic x(36)
+               value "Enter the part number to maintain:".
+           05  action-prompt       pic x(46)
+               value "Change, delete, or rekey this part? (C/D/R):".
+           05  new-qty-prompt      pic x(28)
+               value "Enter the new qty on hand:".
+           05  new-reorder-point-prompt  pic x(31)
+               value "Please enter the reorder point:".
+           05  new-price-prompt    pic x(43)
+               value "Enter unit price (no decimal; 1250=$12.50):".
+           05  new-part-number-prompt  pic x(33)
+               value "Enter the corrected part number:".
+           05  not-found-message   pic x(33)
+               value "Part number not found on INVFILE.".
+           05  invalid-new-qty-message  pic x(24)
+               value "- must be greater than 0".
+           05  invalid-new-reorder-point-message  pic x(24)
+               value "- must be numeric".
+           05  invalid-new-price-message  pic x(24)
+               value "- must be greater than 0".
+           05  invalid-new-part-number-message  pic x(24)
+               value "- must be greater than 0".
+           05  duplicate-part-number-message  pic x(29)
+               value "- part number already exists".
+           05  restore-failed-message  pic x(35)
+               value "- could not restore original record".
+           05  file-not-found-message  pic x(40)
+               value "INVFILE not found - nothing to maintain.".
+           05  invalid-action-message  pic x(24)
+               value "- enter C, D or R".
+
+       procedure division.
+      *----------------------------------------------------
+      * Entry point - look up the part keyed in and apply
+      * the change, delete or rekey the operator asked for
+      *----------------------------------------------------
+       100-maintain-inventory-record.
+           perform  400-initialize.
+           if  inventory-file-is-open
+               perform  410-apply-maintenance
+           end-if.
+           perform  490-finalize.
+
+           stop run.
+
+      *----------------------------------------------------
+      * Open INVFILE for update and, as long as that worked,
+      * ask the operator which record to maintain
+      *----------------------------------------------------
+       400-initialize.
+           perform  401-open-files.
+           if  inventory-file-is-open
+               perform  402-request-maintenance-key
+           end-if.
+
+      *----------------------------------------------------
+      * Close INVFILE, if it was ever open, and tell the
+      * operator what happened
+      *----------------------------------------------------
+       490-finalize.
+           if  inventory-file-is-open
+               perform  405-close-files
+           end-if.
+           perform  406-display-result.
+
+      *----------------------------------------------------
+      * INVFILE may not exist yet - first use of the system,
+      * or a test dataset that has not been seeded - so the
+      * status is checked instead of trusting the OPEN to
+      * succeed
+      *----------------------------------------------------
+       401-open-files.
+           open i-o inventory-file.
+           if  inventory-file-status = "00"
+               move "Y" to file-opened-switch
+           else
+               move "N" to file-opened-switch
+               display file-not-found-message line 4 column 5
+                       with blank screen
+           end-if.
+
+       402-request-maintenance-key.
+           display  key-prompt       line 4  column 5 with blank
+           screen.
+           accept    part-number-key  line 5  column 10.
+
+      *----------------------------------------------------
+      * Read the one record that matches the operator's key,
+      * show what is on file before anything happens to it,
+      * then ask what to do and apply it
+      *----------------------------------------------------
+       410-apply-maintenance.
+           move  part-number-key  to  part-number-out.
+           read inventory-file
+               invalid key
+                   move "N" to record-found-switch
+               not invalid key
+                   move "Y" to record-found-switch
+                   perform  416-save-original-record
+                   perform  403-display-found-record
+                   perform  409-request-maintenance-action
+                   perform  404-apply-action
+           end-read.
+
+      *----------------------------------------------------
+      * Preserve the record as read, before anything (rekey's
+      * duplicate-key probe in particular) gets a chance to
+      * overwrite the shared record area with someone else's
+      * data
+      *----------------------------------------------------
+       416-save-original-record.
+           move  part-number-out    to  original-part-number.
+           move  qty-on-hand-out    to  original-qty-on-hand.
+           move  reorder-point-out  to  original-reorder-point.
+           move  unit-price-out     to  original-unit-price.
+
+      *----------------------------------------------------
+      * Show the record as it currently stands on INVFILE so
+      * the operator is not changing or deleting it blind -
+      * the price is moved into an edited picture first, the
+      * same way INVRPT1's detail-unit-price and PROJECT1's
+      * audit-unit-price do, since a plain DISPLAY of a V99
+      * field prints the digit string with no decimal point
+      *----------------------------------------------------
+       403-display-found-record.
+           move  unit-price-out  to  found-unit-price-display.
+
+           display "Part number:" line 4 column 5 with blank screen.
+           display part-number-out    line 4 column 19.
+           display "Qty on hand:" line 5 column 5.
+           display qty-on-hand-out    line 5 column 19.
+           display "Reorder pt: " line 6 column 5.
+           display reorder-point-out  line 6 column 19.
+           display "Unit price: " line 7 column 5.
+           display found-unit-price-display  line 7 column 19.
+
+      *----------------------------------------------------
+      * Ask what to do with the record just shown, re-
+      * prompting until the operator picks one of the three
+      * known actions - the same discipline every other input
+      * field in this changeset uses rather than silently
+      * accepting whatever was typed
+      *----------------------------------------------------
+       409-request-maintenance-action.
+           move  "N"  to  action-valid-switch.
+           perform  418-accept-maintenance-action
+                    until  action-is-valid.
+
+       418-accept-maintenance-action.
+           display  action-prompt      line 9  column 5.
+           accept    maintenance-action  line 10 column 10.
+
+           if  action-is-change  or  action-is-delete
+                                 or  action-is-rekey
+               move "Y" to action-valid-switch
+           else
+               display invalid-action-message line 10 column 36
+           end-if.
+
+       404-apply-action.
+           evaluate true
+               when action-is-delete
+                   delete inventory-file record
+                   add 1 to deleted-counter
+               when action-is-change
+                   perform 407-request-replacement-values
+                   perform 408-rewrite-changed-record
+               when action-is-rekey
+                   move  "N"  to  new-part-number-valid-switch
+                   perform 414-accept-new-part-number
+                            until new-part-number-is-valid
+                   perform 415-rekey-record
+           end-evaluate.
+
+       405-close-files.
+           close  inventory-file.
+
+      *----------------------------------------------------
+      * If INVFILE never opened, 401-open-files already told
+      * the operator why and there is nothing else to report -
+      * clearing the screen here would only wipe that message
+      *----------------------------------------------------
+       406-display-result.
+           if  inventory-file-is-open
+               display "Changed:"  line 4 column 5 with blank screen
+               display changed-counter  line 4 column 17
+               display "Deleted:"  line 5 column 5
+               display deleted-counter  line 5 column 17
+
+               if  not record-was-found
+                   display not-found-message line 7 column 5
+               end-if
+           end-if.
+
+      *----------------------------------------------------
+      * Collect the new qty on hand, reorder point and unit
+      * price, re-prompting on each until it holds a sane
+      * value - the same discipline PROJECT1 uses on entry,
+      * so a maintenance change cannot write junk to INVFILE
+      * any more easily than a new record could
+      *----------------------------------------------------
+       407-request-replacement-values.
+           move  "N"  to  new-qty-valid-switch.
+           perform  411-accept-new-qty-on-hand
+                    until  new-qty-is-valid.
+
+           move  "N"  to  new-reorder-point-valid-switch.
+           perform  412-accept-new-reorder-point
+                    until  new-reorder-point-is-valid.
+
+           move  "N"  to  new-unit-price-valid-switch.
+           perform  413-accept-new-unit-price
+                    until  new-unit-price-is-valid.
+
+       411-accept-new-qty-on-hand.
+           display  new-qty-prompt       line 12  column 5.
+           accept    new-qty-on-hand-in  line 13  column 10.
+
+           if  new-qty-on-hand-in  is numeric
+                                   and  new-qty-on-hand-in > 0
+               move "Y" to new-qty-valid-switch
+           else
+               display invalid-new-qty-message line 13 column 36
+           end-if.
+
+       412-accept-new-reorder-point.
+           display  new-reorder-point-prompt  line 14  column 5.
+           accept    new-reorder-point-in     line 15  column 10.
+
+           if  new-reorder-point-in  is numeric
+               move "Y" to new-reorder-point-valid-switch
+           else
+               display invalid-new-reorder-point-message
+                       line 15 column 36
+           end-if.
+
+       413-accept-new-unit-price.
+           display  new-price-prompt    line 16  column 5.
+           accept    new-unit-price-work  line 17  column 10.
+
+           if  new-unit-price-work  is numeric
+                                    and  new-unit-price-work > 0
+               compute  new-unit-price-in = new-unit-price-work / 100
+               move "Y" to new-unit-price-valid-switch
+           else
+               display invalid-new-price-message line 17 column 36
+           end-if.
+
+       408-rewrite-changed-record.
+           move  new-qty-on-hand-in    to  qty-on-hand-out.
+           move  new-reorder-point-in  to  reorder-point-out.
+           move  new-unit-price-in     to  unit-price-out.
+           rewrite inventory-record-out.
+           add 1 to changed-counter.
+
+      *----------------------------------------------------
+      * Collect the corrected part number, rejecting it if it
+      * is not numeric, not greater than zero, the same as the
+      * key already on file, or already used by another record.
+      * The probe READ below loads whatever record collides
+      * with the candidate key into the shared record area, so
+      * the original record (saved in 416) is put back into
+      * that area every time, whether or not the probe found
+      * anything - 415-rekey-record must never see a stray
+      * record left behind by this check
+      *----------------------------------------------------
+       414-accept-new-part-number.
+           display  new-part-number-prompt  line 12  column 5.
+           accept    new-part-number-in     line 13  column 10.
+
+           if  new-part-number-in  is numeric
+                   and  new-part-number-in > 0
+                   and  new-part-number-in not = part-number-key
+               move  new-part-number-in  to  part-number-out
+               read inventory-file
+                   invalid key
+                       move "Y" to new-part-number-valid-switch
+                   not invalid key
+                       display duplicate-part-number-message
+                               line 13 column 36
+               end-read
+               move  original-part-number    to  part-number-out
+               move  original-qty-on-hand    to  qty-on-hand-out
+               move  original-reorder-point  to  reorder-point-out
+               move  original-unit-price     to  unit-price-out
+           else
+               display invalid-new-part-number-message
+                       line 13 column 36
+           end-if.
+
+      *----------------------------------------------------
+      * Delete the record under its old key and write it back
+      * under the corrected one, carrying over everything else
+      * unchanged - built from the preserved copy of the
+      * original record, not from whatever the duplicate-key
+      * probe in 414 last left in the record area.  If the
+      * write under the new key is ever rejected, the original
+      * is restored under its old key instead of staying
+      * deleted
+      *----------------------------------------------------
+       415-rekey-record.
+           delete inventory-file record.
+           move  new-part-number-in       to  part-number-out.
+           move  original-qty-on-hand     to  qty-on-hand-out.
+           move  original-reorder-point   to  reorder-point-out.
+           move  original-unit-price      to  unit-price-out.
+           write inventory-record-out
+               invalid key
+                   display duplicate-part-number-message
+                           line 13 column 36
+                   perform 417-restore-original-after-failed-rekey
+               not invalid key
+                   add 1 to changed-counter
+           end-write.
+
+      *----------------------------------------------------
+      * The rekeyed write failed after the original was
+      * already deleted - put it back under its old key so
+      * a failed rekey degrades to "unchanged", not "gone"
+      *----------------------------------------------------
+       417-restore-original-after-failed-rekey.
+           move  original-part-number    to  part-number-out.
+           move  original-qty-on-hand    to  qty-on-hand-out.
+           move  original-reorder-point  to  reorder-point-out.
+           move  original-unit-price     to  unit-price-out.
+           write inventory-record-out
+               invalid key
+                   display restore-failed-message line 13 column 36
+               not invalid key
+                   continue
+           end-write.
+
+       end program maint1.
