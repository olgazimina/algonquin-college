@@ -0,0 +1,148 @@
+       program-id. lowstk1 as "CST8283 LOWSTK1".
+       author. Olga Zimina - CST8283
+
+      *----------------------------------------------------
+      * Scans INVFILE for every part whose qty on hand has
+      * dropped below its reorder point and lists it, so
+      * purchasing gets a run they can act on instead of
+      * noticing a shortage only when a pick fails.
+      *----------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select INVENTORY-FILE-IN
+               assign to "INVFILE"
+                   organization is indexed
+                   access mode is sequential
+                   record key is part-number-exc.
+
+           select EXCEPTION-REPORT-OUT
+               assign to "LOWSTOCK"
+                   organization is line sequential.
+
+       data division.
+       file section.
+       fd INVENTORY-FILE-IN.
+      *----------------------------------------------------
+      * Shared layout, renamed to the exc- prefix used below
+      *----------------------------------------------------
+           copy INVREC
+               replacing  ==inventory-record-out==
+                       by ==inventory-record-in==
+                          ==part-number-out==   by ==part-number-exc==
+                          ==qty-on-hand-out==   by ==qty-on-hand-exc==
+                          ==reorder-point-out== by ==reorder-point-exc==
+                          ==unit-price-out==    by ==unit-price-exc==.
+
+       fd EXCEPTION-REPORT-OUT.
+      *----------------------------------------------------
+      * One printed line of the report
+      *----------------------------------------------------
+       01  report-line            pic x(80).
+
+       working-storage section.
+      *----------------------------------------------------
+      * Switch showing whether the inventory file is exhausted
+      *----------------------------------------------------
+       01  run-switches.
+           05  eof-switch          pic x(1)  value "N".
+               88  end-of-inventory-file    value "Y".
+
+      *----------------------------------------------------
+      * Count of parts listed as needing reorder
+      *----------------------------------------------------
+       01  exception-counter       pic 9(4)  value zero.
+
+      *----------------------------------------------------
+      * Report heading lines
+      *----------------------------------------------------
+       01  heading-line-1          pic x(80)
+           value "LOW STOCK EXCEPTION REPORT - PURCHASING".
+       01  heading-line-2          pic x(80)
+           value "PART NO    QTY ON HAND   REORDER POINT".
+       01  heading-line-3          pic x(80)
+           value all "-".
+
+      *----------------------------------------------------
+      * Detail line printed for each part below its reorder
+      * point
+      *----------------------------------------------------
+       01  detail-line.
+           05  filler              pic x(2)   value spaces.
+           05  detail-part-number  pic 9(7).
+           05  filler              pic x(5)   value spaces.
+           05  detail-qty-on-hand  pic zzz9.
+           05  filler              pic x(9)   value spaces.
+           05  detail-reorder-point  pic zzz9.
+
+      *----------------------------------------------------
+      * Line printed when nothing needs reordering
+      *----------------------------------------------------
+       01  none-found-line         pic x(80)
+           value "No parts are below their reorder point.".
+
+       procedure division.
+      *----------------------------------------------------
+      * Entry point - print the heading, one detail line for
+      * every part below its reorder point, and a closing
+      * line if none were found
+      *----------------------------------------------------
+       100-print-exception-report.
+           perform  200-initialize.
+           perform  210-process-one-record
+                    until  end-of-inventory-file.
+           perform  290-finalize.
+
+           stop run.
+
+       200-initialize.
+           perform  301-open-files.
+           perform  302-print-report-heading.
+           perform  303-read-next-inventory-record.
+
+       210-process-one-record.
+           perform  304-print-detail-line-if-low.
+           perform  303-read-next-inventory-record.
+
+       290-finalize.
+           perform  305-print-none-found-if-needed.
+           perform  306-close-files.
+
+       301-open-files.
+           open input  inventory-file-in.
+           open output exception-report-out.
+
+       302-print-report-heading.
+           move  heading-line-1  to  report-line.
+           write report-line.
+           move  heading-line-2  to  report-line.
+           write report-line.
+           move  heading-line-3  to  report-line.
+           write report-line.
+
+       303-read-next-inventory-record.
+           read inventory-file-in
+               at end move "Y" to eof-switch.
+
+       304-print-detail-line-if-low.
+           if  qty-on-hand-exc < reorder-point-exc
+               move  part-number-exc    to  detail-part-number
+               move  qty-on-hand-exc    to  detail-qty-on-hand
+               move  reorder-point-exc  to  detail-reorder-point
+               move  detail-line        to  report-line
+               write report-line
+               add 1 to exception-counter
+           end-if.
+
+       305-print-none-found-if-needed.
+           if  exception-counter = zero
+               move  none-found-line  to  report-line
+               write report-line
+           end-if.
+
+       306-close-files.
+           close  inventory-file-in.
+           close  exception-report-out.
+
+       end program lowstk1.
