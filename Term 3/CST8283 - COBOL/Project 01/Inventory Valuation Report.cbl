@@ -0,0 +1,156 @@
+       program-id. invrpt1 as "CST8283 INVRPT1".
+       author. Olga Zimina - CST8283
+
+      *----------------------------------------------------
+      * Reads every record PROJECT1/MAINT1 have written to
+      * INVFILE and prints one line per part - part number,
+      * quantity, unit price and extended value (qty times
+      * price) - with a grand total of the whole inventory
+      * at the bottom, so accounting gets more than a bare
+      * row count.
+      *----------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select INVENTORY-FILE-IN
+               assign to "INVFILE"
+                   organization is indexed
+                   access mode is sequential
+                   record key is part-number-rpt.
+
+           select VALUATION-REPORT-OUT
+               assign to "INVRPT"
+                   organization is line sequential.
+
+       data division.
+       file section.
+       fd INVENTORY-FILE-IN.
+      *----------------------------------------------------
+      * Shared layout, renamed to the rpt- prefix used below
+      *----------------------------------------------------
+           copy INVREC
+               replacing  ==inventory-record-out==
+                       by ==inventory-record-in==
+                          ==part-number-out==   by ==part-number-rpt==
+                          ==qty-on-hand-out==   by ==qty-on-hand-rpt==
+                          ==reorder-point-out== by ==reorder-point-rpt==
+                          ==unit-price-out==    by ==unit-price-rpt==.
+
+       fd VALUATION-REPORT-OUT.
+      *----------------------------------------------------
+      * One printed line of the report
+      *----------------------------------------------------
+       01  report-line            pic x(80).
+
+       working-storage section.
+      *----------------------------------------------------
+      * Switch showing whether the inventory file is exhausted
+      *----------------------------------------------------
+       01  run-switches.
+           05  eof-switch          pic x(1)  value "N".
+               88  end-of-inventory-file    value "Y".
+
+      *----------------------------------------------------
+      * Extended value of the current part and the running
+      * grand total across the whole file
+      *----------------------------------------------------
+       01  value-totals.
+           05  extended-value      pic 9(9)v99  value zero.
+           05  grand-total-value   pic 9(9)v99  value zero.
+
+      *----------------------------------------------------
+      * Report heading lines
+      *----------------------------------------------------
+       01  heading-line-1          pic x(80)
+           value "INVENTORY VALUATION REPORT".
+       01  heading-line-2          pic x(80)
+           value "PART NO    QTY ON HAND   UNIT PRICE   EXTENDED VALUE".
+       01  heading-line-3          pic x(80)
+           value all "-".
+
+      *----------------------------------------------------
+      * Detail line printed for each inventory record
+      *----------------------------------------------------
+       01  detail-line.
+           05  filler              pic x(2)   value spaces.
+           05  detail-part-number  pic 9(7).
+           05  filler              pic x(5)   value spaces.
+           05  detail-qty-on-hand  pic zzz9.
+           05  filler              pic x(7)   value spaces.
+           05  detail-unit-price   pic zzz9.99.
+           05  filler              pic x(6)   value spaces.
+           05  detail-ext-value    pic zzzzzzzz9.99.
+
+      *----------------------------------------------------
+      * Grand total line printed at the end of the report
+      *----------------------------------------------------
+       01  grand-total-line.
+           05  filler              pic x(40)
+               value "GRAND TOTAL INVENTORY VALUE:".
+           05  grand-total-display pic zzz,zzz,zz9.99.
+
+       procedure division.
+      *----------------------------------------------------
+      * Entry point - print the heading, one detail line per
+      * inventory record, and the grand total
+      *----------------------------------------------------
+       100-print-valuation-report.
+           perform  200-initialize.
+           perform  210-process-one-record
+                    until  end-of-inventory-file.
+           perform  290-finalize.
+
+           stop run.
+
+       200-initialize.
+           perform  301-open-files.
+           perform  302-print-report-heading.
+           perform  303-read-next-inventory-record.
+
+       210-process-one-record.
+           perform  304-print-detail-line.
+           perform  303-read-next-inventory-record.
+
+       290-finalize.
+           perform  305-print-grand-total.
+           perform  306-close-files.
+
+       301-open-files.
+           open input  inventory-file-in.
+           open output valuation-report-out.
+
+       302-print-report-heading.
+           move  heading-line-1  to  report-line.
+           write report-line.
+           move  heading-line-2  to  report-line.
+           write report-line.
+           move  heading-line-3  to  report-line.
+           write report-line.
+
+       303-read-next-inventory-record.
+           read inventory-file-in
+               at end move "Y" to eof-switch.
+
+       304-print-detail-line.
+           compute extended-value
+                   = qty-on-hand-rpt * unit-price-rpt.
+           add extended-value to grand-total-value.
+
+           move  part-number-rpt  to  detail-part-number.
+           move  qty-on-hand-rpt  to  detail-qty-on-hand.
+           move  unit-price-rpt   to  detail-unit-price.
+           move  extended-value   to  detail-ext-value.
+           move  detail-line      to  report-line.
+           write report-line.
+
+       305-print-grand-total.
+           move  grand-total-value  to  grand-total-display.
+           move  grand-total-line   to  report-line.
+           write report-line.
+
+       306-close-files.
+           close  inventory-file-in.
+           close  valuation-report-out.
+
+       end program invrpt1.
