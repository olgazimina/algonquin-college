@@ -4,19 +4,68 @@
        environment division.
        input-output section.
        file-control.
+      *----------------------------------------------------
+      * INVFILE is a DD name, not a path - the runtime looks
+      * for an environment variable/JCL DD of that name and
+      * falls back to a file called INVFILE in the current
+      * directory if none is supplied, so production, test
+      * and month-end runs can each point this at a different
+      * dataset without recompiling this program
+      *----------------------------------------------------
            select INVENTORY-FILE-OUT
-               assign to "D:\INVFILE.TXT"
+               assign to "INVFILE"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is part-number-out
+               file status is inventory-file-status.
+
+      *----------------------------------------------------
+      * Running log of checkpoints taken during data entry -
+      * read on startup to resume a session that was cut off,
+      * and appended to every CHECKPOINT-INTERVAL records so a
+      * rerun never has to retype data already written
+      *----------------------------------------------------
+           select CHECKPOINT-FILE
+               assign to "CKPTFILE"
+                   organization is line sequential
+               file status is checkpoint-file-status.
+
+      *----------------------------------------------------
+      * Audit trail - one line per record successfully
+      * written to INVFILE, kept across every run (never
+      * reset) so a discrepancy noticed weeks later can be
+      * traced back to who entered it and when
+      *----------------------------------------------------
+           select AUDIT-FILE
+               assign to "AUDITOUT"
                    organization is line sequential.
-       
+
        data division.
        file section.
        fd INVENTORY-FILE-OUT.
       *----------------------------------------------------
-      * Variable to store data in file
+      * Record layout lives in INVREC so PROJECT1, MAINT1
+      * and the report programs all read/write the same
+      * fields instead of a hand-counted 9(15) blob
+      *----------------------------------------------------
+           copy INVREC.
+
+       fd CHECKPOINT-FILE.
+      *----------------------------------------------------
+      * One line per checkpoint taken - the counters as of
+      * that point in the session
       *----------------------------------------------------
-       01 inventory-record-out     pic 9(15).
-       
-       
+       01  checkpoint-record.
+           05  ckpt-entered-counter  pic 9(2).
+           05  ckpt-written-counter  pic 9(2).
+
+       fd AUDIT-FILE.
+      *----------------------------------------------------
+      * One printed line of the audit trail
+      *----------------------------------------------------
+       01  audit-line              pic x(80).
+
+
        working-storage section.
       *----------------------------------------------------
       * Variables to store data which user entered for the row
@@ -24,8 +73,18 @@
        01  inventory-record-in.
            05  part-number-in      pic 9(7).
            05  qty-on-hand-in      pic 9(4).
-           05  unit-price-in       pic 9(4).
-       
+           05  reorder-point-in    pic 9(4).
+           05  unit-price-in       pic 9(4)v99.
+
+      *----------------------------------------------------
+      * The price is keyed as a plain integer with the
+      * decimal point implied (1250 = $12.50) and then
+      * divided down into unit-price-in - accepting straight
+      * into a V99 field would store 1250 as 1250.00, not
+      * 12.50
+      *----------------------------------------------------
+       01  unit-price-work         pic 9(6)  value zero.
+
       *----------------------------------------------------
       * Messages which will be shown at the screen during
       * program execution
@@ -38,8 +97,53 @@
                value "Please enter the part number:".
            05  qty-on-hand-prompt  pic x(34)
                value "Please enter the quantity on hand:".
-           05  unit-price-prompt   pic x(28)
-               value "Please enter the unit price:".
+           05  reorder-point-prompt  pic x(31)
+               value "Please enter the reorder point:".
+           05  unit-price-prompt   pic x(43)
+               value "Enter unit price (no decimal; 1250=$12.50):".
+           05  invalid-part-number-message  pic x(24)
+               value "- must be greater than 0".
+           05  invalid-qty-message  pic x(24)
+               value "- must be greater than 0".
+           05  invalid-price-message  pic x(24)
+               value "- must be greater than 0".
+           05  duplicate-part-number-message  pic x(29)
+               value "- part number already entered".
+           05  invalid-reorder-point-message  pic x(24)
+               value "- must be numeric".
+           05  table-full-message  pic x(39)
+               value "- session duplicate-check table is full".
+
+      *----------------------------------------------------
+      * Table of part numbers already entered this session,
+      * used to stop the same part being keyed in twice in
+      * one run.  Capped at the same 99 rows as the entered
+      * and written counters below.
+      *----------------------------------------------------
+       01  entered-parts-table.
+           05  entered-parts-count  pic 9(2)  value zero.
+           05  entered-part-entry   pic 9(7)
+                   occurs 1 to 99 times
+                   depending on entered-parts-count
+                   indexed by entered-part-index.
+
+           05  duplicate-found-switch  pic x(1)  value "N".
+               88  part-number-is-duplicate  value "Y".
+
+      *----------------------------------------------------
+      * Switches showing whether the value just keyed in for
+      * each field on the entry screen has passed validation
+      * yet - the field is re-prompted until it has
+      *----------------------------------------------------
+       01  field-validity-switches.
+           05  part-number-valid-switch  pic x(1)  value "N".
+               88  part-number-is-valid          value "Y".
+           05  qty-on-hand-valid-switch  pic x(1)  value "N".
+               88  qty-on-hand-is-valid          value "Y".
+           05  unit-price-valid-switch   pic x(1)  value "N".
+               88  unit-price-is-valid           value "Y".
+           05  reorder-point-valid-switch  pic x(1)  value "N".
+               88  reorder-point-is-valid        value "Y".
 
       *----------------------------------------------------
       * Variables to store amount of entered rows and saved rows
@@ -49,6 +153,65 @@
            05  entered-counter     pic 9(2)  value zero.
            05  written-counter     pic 9(2)  value zero.
 
+      *----------------------------------------------------
+      * Checkpoint/restart fields.  A checkpoint is taken
+      * every CHECKPOINT-INTERVAL records written; on startup
+      * the checkpoint log (if any) is read to the end and
+      * its last entry tells this run where the previous one
+      * left off
+      *----------------------------------------------------
+       01  checkpoint-fields.
+           05  checkpoint-interval       pic 9(2)  value 5.
+           05  records-since-checkpoint  pic 9(2)  value zero.
+           05  checkpoint-file-status    pic x(2).
+           05  resume-switch             pic x(1)  value "N".
+               88  is-resuming-session          value "Y".
+           05  checkpoint-eof-switch     pic x(1)  value "N".
+               88  end-of-checkpoint-log        value "Y".
+
+      *----------------------------------------------------
+      * Whether INVENTORY-FILE-OUT already existed when this
+      * run started - separate from resume-switch above, which
+      * only says whether the checkpoint log had anything left
+      * over from a prior, interrupted run.  A normal, clean
+      * close always resets the checkpoint log (see 319-reset-
+      * checkpoint-log), so a later, un-interrupted run must
+      * still open the inventory file for update rather than
+      * output, or it would erase everything entered so far
+      *----------------------------------------------------
+       01  inventory-file-fields.
+           05  inventory-file-status     pic x(2).
+           05  file-existed-switch       pic x(1)  value "N".
+               88  inventory-file-already-existed  value "Y".
+
+      *----------------------------------------------------
+      * Run/session identifier - the date and time this run
+      * started, captured once and stamped on every audit
+      * line this run writes so they can all be tied back
+      * together
+      *----------------------------------------------------
+       01  audit-session-fields.
+           05  session-date        pic 9(8)  value zero.
+           05  session-time        pic 9(6)  value zero.
+
+      *----------------------------------------------------
+      * One audit-trail line - who wrote what, and when
+      *----------------------------------------------------
+       01  audit-detail-line.
+           05  audit-part-number   pic 9(7).
+           05  filler              pic x(2)  value spaces.
+           05  audit-qty-on-hand   pic zzz9.
+           05  filler              pic x(2)  value spaces.
+           05  audit-unit-price    pic zzz9.99.
+           05  filler              pic x(2)  value spaces.
+           05  audit-entry-date    pic 9(8).
+           05  filler              pic x(1)  value space.
+           05  audit-entry-time    pic 9(6).
+           05  filler              pic x(2)  value spaces.
+           05  audit-session-date  pic 9(8).
+           05  filler              pic x(1)  value space.
+           05  audit-session-time  pic 9(6).
+
        procedure division.
       *----------------------------------------------------
       * This is the entry point of the application and
@@ -68,6 +231,7 @@
       * whether a new record should be added or not
       *----------------------------------------------------
        201-create-initial-file.
+           perform  320-resume-from-checkpoint.
            perform  301-open-files.
            perform  302-request-data.
            
@@ -92,10 +256,54 @@
            perform  307-end-message.
 
       *----------------------------------------------------
-      * Low level block to open file
+      * Low level block to open file.  INVFILE now persists
+      * across runs (MAINT1 has to have something to maintain
+      * in between data-entry sessions), so the only time this
+      * opens OUTPUT - and starts the file over - is the very
+      * first run, when it does not exist yet
       *----------------------------------------------------
        301-open-files.
-           open output inventory-file-out.
+           open i-o inventory-file-out.
+           if  inventory-file-status = "00"
+               move "Y" to file-existed-switch
+           else
+               move "N" to file-existed-switch
+               open output inventory-file-out
+           end-if.
+           open extend checkpoint-file.
+           open extend audit-file.
+           perform  317-capture-session-id.
+
+      *----------------------------------------------------
+      * Read the checkpoint log left by a prior, interrupted
+      * session (if any) all the way to its last entry and
+      * pick the counters up from there
+      *----------------------------------------------------
+       320-resume-from-checkpoint.
+           open input checkpoint-file.
+           if  checkpoint-file-status = "00"
+               perform  321-read-next-checkpoint
+                        until  end-of-checkpoint-log
+               close checkpoint-file
+           end-if.
+
+      *----------------------------------------------------
+      * Capture the date and time this run started - stamped
+      * on every audit line this run writes
+      *----------------------------------------------------
+       317-capture-session-id.
+           accept  session-date  from date yyyymmdd.
+           accept  session-time  from time.
+
+       321-read-next-checkpoint.
+           read checkpoint-file
+               at end
+                   move "Y" to checkpoint-eof-switch
+               not at end
+                   move "Y" to resume-switch
+                   move ckpt-entered-counter to entered-counter
+                   move ckpt-written-counter to written-counter
+           end-read.
 
       *----------------------------------------------------
       * Displaying a question about the next row and accept user input
@@ -108,22 +316,31 @@
 
       *----------------------------------------------------
       * Displaying each entry for data and accept user input
+      * Each field is re-prompted until it holds a sane value
+      * before the next field is shown.
       * Also increases the counter of rows added
       *----------------------------------------------------
        303-input-inventory-data.
            initialize  inventory-record-in.
-           display  part-number-prompt  line 4  column 5 with blank 
-           screen.
-           accept   part-number-in      line 5  column 10.
 
-           display  qty-on-hand-prompt  line 6  column 5.
-           accept   qty-on-hand-in      line 7  column 10.
+           move  "N"  to  part-number-valid-switch.
+           perform  311-accept-part-number
+                    until  part-number-is-valid.
+
+           move  "N"  to  qty-on-hand-valid-switch.
+           perform  312-accept-qty-on-hand
+                    until  qty-on-hand-is-valid.
 
-           display  unit-price-prompt   line 8  column 5.
-           accept   unit-price-in       line 9  column 10.
+           move  "N"  to  reorder-point-valid-switch.
+           perform  315-accept-reorder-point
+                    until  reorder-point-is-valid.
+
+           move  "N"  to  unit-price-valid-switch.
+           perform  313-accept-unit-price
+                    until  unit-price-is-valid.
 
            add 1 to entered-counter.
-       
+
       *----------------------------------------------------
       * Move the value of the previously grabbed row to
       * another variable which should be outputted to the 
@@ -132,14 +349,170 @@
       *----------------------------------------------------
        304-write-inventory-record.
            move  inventory-record-in  to  inventory-record-out.
-           write inventory-record-out.
-           add 1 to written-counter.
+           write inventory-record-out
+               invalid key
+                   display duplicate-part-number-message
+                           line 5 column 36
+               not invalid key
+                   add 1 to written-counter
+
+                   if  entered-parts-count < 99
+                       add 1 to entered-parts-count
+                       move  part-number-in  to
+                             entered-part-entry (entered-parts-count)
+                   else
+                       display table-full-message line 14 column 5
+                   end-if
+
+                   add 1 to records-since-checkpoint
+                   if  records-since-checkpoint >= checkpoint-interval
+                       perform 316-write-checkpoint-record
+                       move zero to records-since-checkpoint
+                   end-if
+
+                   perform 318-write-audit-record
+           end-write.
+
+      *----------------------------------------------------
+      * Append the current counters to the checkpoint log
+      *----------------------------------------------------
+       316-write-checkpoint-record.
+           move  entered-counter  to  ckpt-entered-counter.
+           move  written-counter  to  ckpt-written-counter.
+           write checkpoint-record.
+
+      *----------------------------------------------------
+      * Append one dated, timestamped line to the audit
+      * trail for the record just written
+      *----------------------------------------------------
+       318-write-audit-record.
+           move  part-number-in   to  audit-part-number.
+           move  qty-on-hand-in   to  audit-qty-on-hand.
+           move  unit-price-in    to  audit-unit-price.
+           move  session-date     to  audit-session-date.
+           move  session-time     to  audit-session-time.
+           accept  audit-entry-date  from date yyyymmdd.
+           accept  audit-entry-time  from time.
+           move  audit-detail-line  to  audit-line.
+           write audit-line.
+
+      *----------------------------------------------------
+      * Accept the part number and reject it unless it is
+      * numeric, greater than zero, and not already entered
+      * earlier in this session
+      *----------------------------------------------------
+       311-accept-part-number.
+           display  part-number-prompt  line 4  column 5 with blank
+           screen.
+           accept   part-number-in      line 5  column 10.
+
+           if  part-number-in  is numeric  and  part-number-in > 0
+               perform  314-check-duplicate-part-number
+               if  part-number-is-duplicate
+                   display duplicate-part-number-message
+                           line 5 column 36
+               else
+                   move "Y" to part-number-valid-switch
+               end-if
+           else
+               display invalid-part-number-message line 5 column 36
+           end-if.
+
+      *----------------------------------------------------
+      * Look up part-number-in in the table of parts already
+      * entered this session and, whenever INVFILE already
+      * held records when this run started, also look it up
+      * on INVFILE itself - INVFILE is indexed by part number
+      * so that lookup is a direct keyed READ instead of a
+      * scan of the whole file
+      *----------------------------------------------------
+       314-check-duplicate-part-number.
+           move "N" to duplicate-found-switch.
+           if  entered-parts-count > 0
+               set entered-part-index to 1
+               search entered-part-entry
+                   at end
+                       continue
+                   when entered-part-entry (entered-part-index)
+                            = part-number-in
+                       move "Y" to duplicate-found-switch
+               end-search
+           end-if.
+
+           if  not part-number-is-duplicate
+                   and  inventory-file-already-existed
+               move  part-number-in  to  part-number-out
+               read inventory-file-out
+                   invalid key
+                       continue
+                   not invalid key
+                       move "Y" to duplicate-found-switch
+               end-read
+           end-if.
+
+      *----------------------------------------------------
+      * Accept the quantity on hand and reject it unless it
+      * is numeric and greater than zero
+      *----------------------------------------------------
+       312-accept-qty-on-hand.
+           display  qty-on-hand-prompt  line 6  column 5.
+           accept   qty-on-hand-in      line 7  column 10.
+
+           if  qty-on-hand-in  is numeric  and  qty-on-hand-in > 0
+               move "Y" to qty-on-hand-valid-switch
+           else
+               display invalid-qty-message line 7 column 36
+           end-if.
+
+      *----------------------------------------------------
+      * Accept the reorder point purchasing should watch qty
+      * on hand against.  Zero is allowed - it means the part
+      * is not tracked for reordering
+      *----------------------------------------------------
+       315-accept-reorder-point.
+           display  reorder-point-prompt  line 8  column 5.
+           accept   reorder-point-in      line 9  column 10.
+
+           if  reorder-point-in  is numeric
+               move "Y" to reorder-point-valid-switch
+           else
+               display invalid-reorder-point-message line 9 column 36
+           end-if.
+
+      *----------------------------------------------------
+      * Accept the unit price and reject it unless it is
+      * numeric and greater than zero
+      *----------------------------------------------------
+       313-accept-unit-price.
+           display  unit-price-prompt   line 10  column 5.
+           accept   unit-price-work     line 11  column 10.
+
+           if  unit-price-work  is numeric  and  unit-price-work > 0
+               compute  unit-price-in = unit-price-work / 100
+               move "Y" to unit-price-valid-switch
+           else
+               display invalid-price-message line 11 column 36
+           end-if.
 
       *----------------------------------------------------
       * Close opened file
       *----------------------------------------------------
        305-close-files.
            close  inventory-file-out.
+           close  checkpoint-file.
+           close  audit-file.
+           perform  319-reset-checkpoint-log.
+
+      *----------------------------------------------------
+      * A clean close means this session finished normally,
+      * not that it was interrupted - truncate CKPTFILE back
+      * to empty so the next run starts a fresh entered/
+      * written count instead of replaying this run's
+      * checkpoint entries as though it had crashed
+      *----------------------------------------------------
+       319-reset-checkpoint-log.
+           open output checkpoint-file.
+           close checkpoint-file.
 
       *----------------------------------------------------
       * Output to the screen the amount of entered rows
@@ -151,6 +524,10 @@
            display "Written:" line 5 column 5.
            display written-counter line 5 column 17.
 
+           if  is-resuming-session
+               display "(resumed from checkpoint)" line 6 column 5
+           end-if.
+
       *----------------------------------------------------
       * Displays the final message
       *----------------------------------------------------
